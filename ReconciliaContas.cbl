@@ -0,0 +1,286 @@
+      ******************************************************************
+      * Author: Grupo os BATUTINHAS
+      * Purpose: Non-interactive batch job that cross-checks account
+      *          codes and balances across the three account files we
+      *          keep side by side - CCORRENTE.DAT (ContaCorrente.cbl),
+      *          F-DATA.txt (Conta_Corrente.cbl) and DADOS.DAT
+      *          (TESTE.cbl) - and prints an exception report of any
+      *          conta that is missing from one of the files or whose
+      *          balance disagrees across them, instead of letting a
+      *          customer be the one to discover it.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RECONCILIA-CONTAS.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MEU-PC.
+       OBJECT-COMPUTER. MEU_PC.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-CC ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CD-CC
+           FILE STATUS   CC-OK.
+       SELECT ARQ-CADASTRO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS cod-conta
+           ALTERNATE RECORD KEY nome OF DADOS-CADASTRO
+               WITH DUPLICATES
+           FILE STATUS   CADASTRO-OK.
+       SELECT ARQ-DADOS ASSIGN TO "DADOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS COD-CON
+           FILE STATUS   DADOS-OK.
+       SELECT F-EXCECOES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS   EXC-OK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CC LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CCORRENTE.DAT".
+       01  CTA-CORRENTE.
+           02 CD-AG     PIC 9(10).
+           02 CD-CC     PIC 9(10).
+           02 SALDO-CC  PIC S9(10)V99.
+           02 LIMITE    PIC 9(10)V99.
+           02 NOME      PIC X(50).
+           02 ENDERECO.
+               03 Logradouro  PIC X(50).
+               03 Numero      PIC 9(10).
+               03 Cep         PIC X(100).
+               03 Complemento PIC X(100).
+
+       FD  ARQ-CADASTRO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-DATA.txt".
+       01  DADOS-CADASTRO.
+           02 cod-conta                PIC 9(5).
+           02 cod-agencia              PIC 9(5).
+           02 nome                     PIC AAAAAAAAAA value spaces.
+           02 saldo                    PIC $---.---.---.--9,99.
+           02 data-abertura            PIC 9(8).
+           02 data-ultima-movimentacao PIC 9(8).
+
+       FD  ARQ-DADOS LABEL RECORD STANDARD.
+       01  CONTA-FILE.
+           02 COD-AGN PIC S9(3).
+           02 COD-CON PIC 9(3).
+           02 NOME-CLI PIC A(15).
+           02 SALDO-CON PIC S9(5)V99.
+
+       FD  F-EXCECOES LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RECONCILIACAO.txt".
+       01  EXC-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CC-OK              PIC X(02) VALUE ZEROES.
+       77 CADASTRO-OK        PIC X(02) VALUE ZEROES.
+       77 DADOS-OK           PIC X(02) VALUE ZEROES.
+       77 EXC-OK             PIC X(02) VALUE ZEROES.
+       77 WS-EOF-CC          PIC X(01) VALUE "N".
+       77 WS-EOF-CADASTRO    PIC X(01) VALUE "N".
+       77 WS-EOF-DADOS       PIC X(01) VALUE "N".
+       77 WS-CHAVE-CC        PIC 9(10) VALUE ZEROES.
+       77 WS-CHAVE-CADASTRO  PIC 9(10) VALUE ZEROES.
+       77 WS-CHAVE-DADOS     PIC 9(10) VALUE ZEROES.
+       77 WS-CHAVE-ATUAL     PIC 9(10) VALUE ZEROES.
+       77 WS-SALDO-CC        PIC S9(10)V99 VALUE ZEROES.
+       77 WS-SALDO-CADASTRO  PIC S9(10)V99 VALUE ZEROES.
+       77 WS-SALDO-DADOS     PIC S9(10)V99 VALUE ZEROES.
+       77 WS-SALDO-ALPHA     PIC X(20) VALUE SPACES.
+       77 WS-PRESENTE-CC     PIC X(01) VALUE "N".
+       77 WS-PRESENTE-CADASTRO PIC X(01) VALUE "N".
+       77 WS-PRESENTE-DADOS  PIC X(01) VALUE "N".
+       77 WS-MATCH-CC        PIC X(01) VALUE "N".
+       77 WS-MATCH-CADASTRO  PIC X(01) VALUE "N".
+       77 WS-MATCH-DADOS     PIC X(01) VALUE "N".
+       77 WS-CHAVE-EDIT      PIC Z(9)9.
+       77 WS-SALDO-CC-EDIT   PIC $---.---.---.--9,99.
+       77 WS-SALDO-CADASTRO-EDIT PIC $---.---.---.--9,99.
+       77 WS-SALDO-DADOS-EDIT    PIC $---.---.---.--9,99.
+       77 WS-TOTAL-CONTAS    PIC 9(07) VALUE 0.
+       77 WS-TOTAL-EXCECOES  PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           DISPLAY "RECONCILIACAO DE CONTAS ENTRE ARQUIVOS"
+           DISPLAY "======================================="
+           PERFORM LER-PROXIMO-CC
+           PERFORM LER-PROXIMO-CADASTRO
+           PERFORM LER-PROXIMO-DADOS
+           PERFORM PROCESSA-RECONCILIACAO
+               UNTIL WS-EOF-CC = "Y"
+                 AND WS-EOF-CADASTRO = "Y"
+                 AND WS-EOF-DADOS = "Y"
+           CLOSE ARQ-CC
+           CLOSE ARQ-CADASTRO
+           CLOSE ARQ-DADOS
+           CLOSE F-EXCECOES
+           DISPLAY "======================================="
+           DISPLAY "CONTAS ANALISADAS..: " WS-TOTAL-CONTAS
+           DISPLAY "EXCECOES ENCONTRADAS: " WS-TOTAL-EXCECOES
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT ARQ-CC
+           IF CC-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR CCORRENTE.DAT. STATUS: " CC-OK
+               STOP RUN
+           END-IF
+           OPEN INPUT ARQ-CADASTRO
+           IF CADASTRO-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR F-DATA.txt. STATUS: " CADASTRO-OK
+               STOP RUN
+           END-IF
+           OPEN INPUT ARQ-DADOS
+           IF DADOS-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR DADOS.DAT. STATUS: " DADOS-OK
+               STOP RUN
+           END-IF
+           OPEN OUTPUT F-EXCECOES
+           IF EXC-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR RECONCILIACAO.txt. STATUS: "
+                   EXC-OK
+               STOP RUN
+           END-IF.
+
+       LER-PROXIMO-CC.
+           IF WS-EOF-CC NOT = "Y" THEN
+               READ ARQ-CC NEXT RECORD
+                 AT END
+                   MOVE "Y" TO WS-EOF-CC
+                   MOVE "N" TO WS-PRESENTE-CC
+                 NOT AT END
+                   MOVE CD-CC TO WS-CHAVE-CC
+                   MOVE SALDO-CC TO WS-SALDO-CC
+                   MOVE "S" TO WS-PRESENTE-CC
+               END-READ
+           END-IF.
+
+       LER-PROXIMO-CADASTRO.
+           IF WS-EOF-CADASTRO NOT = "Y" THEN
+               READ ARQ-CADASTRO NEXT RECORD
+                 AT END
+                   MOVE "Y" TO WS-EOF-CADASTRO
+                   MOVE "N" TO WS-PRESENTE-CADASTRO
+                 NOT AT END
+                   MOVE cod-conta TO WS-CHAVE-CADASTRO
+                   MOVE saldo TO WS-SALDO-ALPHA
+                   COMPUTE WS-SALDO-CADASTRO =
+                       FUNCTION NUMVAL-C(WS-SALDO-ALPHA)
+                   MOVE "S" TO WS-PRESENTE-CADASTRO
+               END-READ
+           END-IF.
+
+       LER-PROXIMO-DADOS.
+           IF WS-EOF-DADOS NOT = "Y" THEN
+               READ ARQ-DADOS NEXT RECORD
+                 AT END
+                   MOVE "Y" TO WS-EOF-DADOS
+                   MOVE "N" TO WS-PRESENTE-DADOS
+                 NOT AT END
+                   MOVE COD-CON TO WS-CHAVE-DADOS
+                   MOVE SALDO-CON TO WS-SALDO-DADOS
+                   MOVE "S" TO WS-PRESENTE-DADOS
+               END-READ
+           END-IF.
+
+       PROCESSA-RECONCILIACAO.
+           PERFORM DETERMINA-CHAVE-ATUAL
+           PERFORM VERIFICA-PRESENCA-E-SALDO
+           ADD 1 TO WS-TOTAL-CONTAS
+           IF WS-PRESENTE-CC = "S" AND WS-CHAVE-CC = WS-CHAVE-ATUAL
+               PERFORM LER-PROXIMO-CC
+           END-IF
+           IF WS-PRESENTE-CADASTRO = "S"
+                   AND WS-CHAVE-CADASTRO = WS-CHAVE-ATUAL
+               PERFORM LER-PROXIMO-CADASTRO
+           END-IF
+           IF WS-PRESENTE-DADOS = "S"
+                   AND WS-CHAVE-DADOS = WS-CHAVE-ATUAL
+               PERFORM LER-PROXIMO-DADOS
+           END-IF.
+
+       DETERMINA-CHAVE-ATUAL.
+           MOVE 9999999999 TO WS-CHAVE-ATUAL
+           IF WS-PRESENTE-CC = "S" AND WS-CHAVE-CC < WS-CHAVE-ATUAL
+               MOVE WS-CHAVE-CC TO WS-CHAVE-ATUAL
+           END-IF
+           IF WS-PRESENTE-CADASTRO = "S"
+                   AND WS-CHAVE-CADASTRO < WS-CHAVE-ATUAL
+               MOVE WS-CHAVE-CADASTRO TO WS-CHAVE-ATUAL
+           END-IF
+           IF WS-PRESENTE-DADOS = "S"
+                   AND WS-CHAVE-DADOS < WS-CHAVE-ATUAL
+               MOVE WS-CHAVE-DADOS TO WS-CHAVE-ATUAL
+           END-IF.
+
+       VERIFICA-PRESENCA-E-SALDO.
+           MOVE WS-CHAVE-ATUAL TO WS-CHAVE-EDIT
+           MOVE "N" TO WS-MATCH-CC
+           MOVE "N" TO WS-MATCH-CADASTRO
+           MOVE "N" TO WS-MATCH-DADOS
+           IF WS-PRESENTE-CC = "S" AND WS-CHAVE-CC = WS-CHAVE-ATUAL
+               MOVE "S" TO WS-MATCH-CC
+           END-IF
+           IF WS-PRESENTE-CADASTRO = "S"
+                   AND WS-CHAVE-CADASTRO = WS-CHAVE-ATUAL
+               MOVE "S" TO WS-MATCH-CADASTRO
+           END-IF
+           IF WS-PRESENTE-DADOS = "S"
+                   AND WS-CHAVE-DADOS = WS-CHAVE-ATUAL
+               MOVE "S" TO WS-MATCH-DADOS
+           END-IF
+           IF WS-MATCH-CC = "N" OR WS-MATCH-CADASTRO = "N"
+                                OR WS-MATCH-DADOS = "N"
+               PERFORM GRAVAR-EXCECAO-AUSENTE
+           ELSE
+               IF WS-SALDO-CC NOT = WS-SALDO-CADASTRO
+                  OR WS-SALDO-CC NOT = WS-SALDO-DADOS
+                   PERFORM GRAVAR-EXCECAO-SALDO
+               END-IF
+           END-IF.
+
+       GRAVAR-EXCECAO-AUSENTE.
+           MOVE SPACES TO EXC-LINHA
+           STRING "CONTA " WS-CHAVE-EDIT
+                  " AUSENTE EM: "
+                  "CCORRENTE.DAT="
+                  WS-MATCH-CC
+                  " F-DATA.txt="
+                  WS-MATCH-CADASTRO
+                  " DADOS.DAT="
+                  WS-MATCH-DADOS
+               DELIMITED BY SIZE INTO EXC-LINHA
+           END-STRING
+           WRITE EXC-LINHA
+           ADD 1 TO WS-TOTAL-EXCECOES.
+
+       GRAVAR-EXCECAO-SALDO.
+           MOVE WS-SALDO-CC        TO WS-SALDO-CC-EDIT
+           MOVE WS-SALDO-CADASTRO  TO WS-SALDO-CADASTRO-EDIT
+           MOVE WS-SALDO-DADOS     TO WS-SALDO-DADOS-EDIT
+           MOVE SPACES TO EXC-LINHA
+           STRING "CONTA " WS-CHAVE-EDIT
+                  " SALDO DIVERGENTE: CCORRENTE.DAT="
+                  WS-SALDO-CC-EDIT
+                  " F-DATA.txt="
+                  WS-SALDO-CADASTRO-EDIT
+                  " DADOS.DAT="
+                  WS-SALDO-DADOS-EDIT
+               DELIMITED BY SIZE INTO EXC-LINHA
+           END-STRING
+           WRITE EXC-LINHA
+           ADD 1 TO WS-TOTAL-EXCECOES.
+
+       END PROGRAM RECONCILIA-CONTAS.
