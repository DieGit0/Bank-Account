@@ -17,9 +17,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT ARQ ASSIGN TO DISK
-       ORGANIZATION LINE SEQUENTIAL
-       ACCESS MODE       SEQUENTIAL
-      *RECORD KEY    CD-AG
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY    IS CD-CC
        FILE STATUS   ARQ-OK.
       *SORT STATUS IS NOME.
        DATA DIVISION.
@@ -31,12 +31,13 @@
            02 CD-AG     PIC 9(10).
            02 CD-CC     PIC 9(10).
            02 SALDO-CC  PIC S9(10)V99.
-       01 NOME          PIC X(50).
-       01 ENDERECO.
-           02 Logradouro  PIC X(50).
-           02 Numero      PIC 9(10).
-           02 Cep         PIC X(100).
-           02 Complemento PIC X(100).
+           02 LIMITE    PIC 9(10)V99.
+           02 NOME      PIC X(50).
+           02 ENDERECO.
+               03 Logradouro  PIC X(50).
+               03 Numero      PIC 9(10).
+               03 Cep         PIC X(100).
+               03 Complemento PIC X(100).
        WORKING-STORAGE SECTION.
        01 CONTADOR  PIC 9(01).
        01 DADOS.
@@ -47,6 +48,8 @@
            01 OPCAO     PIC X(1)  VALUE ZEROES.
            01 OPCAO2    PIC 9(02) VALUE 0.
            77 ARQ-OK    PIC X(02) VALUE ZEROES.
+           77 WS-JA-EXISTE  PIC X(01) VALUE "N".
+           77 WS-FIM-LISTA  PIC X(01) VALUE "N".
 
       *VALUE
 
@@ -71,10 +74,12 @@
            PERFORM ABRE-ARQ
            DISPLAY "PROGRAMA CONTA CORRENTE"
            DISPLAY "======================="
-      *    PERFORM ESCOLHA UNTIL OPCAO2 = "0"
+           MOVE 9 TO OPCAO2
+           PERFORM ESCOLHA UNTIL OPCAO2 = 0
+           CLOSE ARQ
+           STOP RUN.
 
-      *    STOP RUN.
-      *ESCOLHA.
+       ESCOLHA.
            DISPLAY "INSERIR(1)"
            DISPLAY "ALTERAR(2)"
            DISPLAY "EXCLUIR(3)"
@@ -82,53 +87,144 @@
            DISPLAY "SAIR   (0)"
            DISPLAY "OPÇÃO: "
 
-           ACCEPT OPCAO2 WITH PROMPT AUTO
+           ACCEPT OPCAO2
+
+           EVALUATE OPCAO2
+           WHEN 1
+            PERFORM INSERE
+           WHEN 2
+            PERFORM ALTERA
+           WHEN 3
+            PERFORM DEL
+           WHEN 4
+            PERFORM LISTA
+           WHEN 0
+            CONTINUE
+           WHEN OTHER
+            DISPLAY "OPÇAO INVÁLIDA"
+           END-EVALUATE.
 
-      *    EVALUATE OPCAO2
-      *    WHEN "1"
-      *     PERFORM INSERE UNTIL 1=1
-      *    WHEN "2"
-      *     PERFORM ALTERA UNTIL 1=1
-      *    WHEN "3"
-     **     PERFORM LISTA UNTIL 1=1
-      *    WHEN "4"
-      *     PERFORM DEL UNTIL 1=1
-      *    WHEN "0"
-      *     EXIT
-      *    WHEN OTHER
-      *     DISPLAY "OPÇAO INVÁLIDA"
-      *    END-EVALUATE.
-           STOP RUN.
        INSERE.
            DISPLAY "COD AGÊNCIA: ". ACCEPT CD-AG.
-           DISPLAY "COD CONTA: "  . ACCEPT CD-AG.
-           DISPLAY "SALDO:".        ACCEPT CD-AG.
-           STOP RUN.
+           DISPLAY "COD CONTA: "  . ACCEPT CD-CC.
+           MOVE "N" TO WS-JA-EXISTE
+           READ ARQ
+             INVALID KEY
+               MOVE "N" TO WS-JA-EXISTE
+             NOT INVALID KEY
+               MOVE "S" TO WS-JA-EXISTE
+           END-READ
+           IF WS-JA-EXISTE = "S" THEN
+               DISPLAY "CONTA JÁ CADASTRADA!"
+           ELSE
+               DISPLAY "SALDO INICIAL: "
+               ACCEPT SALDO-CC
+               DISPLAY "LIMITE DE CHEQUE ESPECIAL: "
+               ACCEPT LIMITE
+               DISPLAY "NOME DO CLIENTE: "
+               ACCEPT NOME OF CTA-CORRENTE
+               DISPLAY "LOGRADOURO: "
+               ACCEPT Logradouro
+               DISPLAY "NÚMERO: "
+               ACCEPT Numero
+               DISPLAY "CEP: "
+               ACCEPT Cep
+               DISPLAY "COMPLEMENTO: "
+               ACCEPT Complemento
+               WRITE CTA-CORRENTE
+                 INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR A CONTA!"
+                 NOT INVALID KEY
+                   DISPLAY "CONTA CADASTRADA COM SUCESSO!"
+               END-WRITE
+           END-IF.
+
        ALTERA.
-           DISPLAY "COD AGÊNCIA: ". ACCEPT CD-AG.
-           DISPLAY "COD CONTA: "  . ACCEPT CD-AG.
-           DISPLAY "SALDO:".        ACCEPT CD-AG.
-           STOP RUN.
+           DISPLAY "COD CONTA A ALTERAR: ". ACCEPT CD-CC.
+           READ ARQ
+             INVALID KEY
+               DISPLAY "CONTA NÃO ENCONTRADA!"
+             NOT INVALID KEY
+               DISPLAY "AGÊNCIA ATUAL: " CD-AG
+               DISPLAY "NOVA AGÊNCIA: "
+               ACCEPT CD-AG
+               DISPLAY "SALDO ATUAL: " SALDO-CC
+               DISPLAY "NOVO SALDO: "
+               ACCEPT SALDO-CC
+               DISPLAY "LIMITE ATUAL: " LIMITE
+               DISPLAY "NOVO LIMITE: "
+               ACCEPT LIMITE
+               DISPLAY "NOME ATUAL: " NOME OF CTA-CORRENTE
+               DISPLAY "NOVO NOME: "
+               ACCEPT NOME OF CTA-CORRENTE
+               DISPLAY "LOGRADOURO ATUAL: " Logradouro
+               DISPLAY "NOVO LOGRADOURO: "
+               ACCEPT Logradouro
+               DISPLAY "NÚMERO ATUAL: " Numero
+               DISPLAY "NOVO NÚMERO: "
+               ACCEPT Numero
+               DISPLAY "CEP ATUAL: " Cep
+               DISPLAY "NOVO CEP: "
+               ACCEPT Cep
+               DISPLAY "COMPLEMENTO ATUAL: " Complemento
+               DISPLAY "NOVO COMPLEMENTO: "
+               ACCEPT Complemento
+               REWRITE CTA-CORRENTE
+                 INVALID KEY
+                   DISPLAY "ERRO AO ALTERAR A CONTA!"
+                 NOT INVALID KEY
+                   DISPLAY "CONTA ALTERADA COM SUCESSO!"
+               END-REWRITE
+           END-READ.
+
        DEL.
-           DISPLAY "COD AGÊNCIA: ". ACCEPT CD-AG.
-           DISPLAY "COD CONTA: "  . ACCEPT CD-AG.
-           DISPLAY "SALDO:".        ACCEPT CD-AG.
-           STOP RUN.
+           DISPLAY "COD CONTA A EXCLUIR: ". ACCEPT CD-CC.
+           READ ARQ
+             INVALID KEY
+               DISPLAY "CONTA NÃO ENCONTRADA!"
+             NOT INVALID KEY
+               DELETE ARQ RECORD
+                 INVALID KEY
+                   DISPLAY "ERRO AO EXCLUIR A CONTA!"
+                 NOT INVALID KEY
+                   DISPLAY "CONTA EXCLUÍDA COM SUCESSO!"
+               END-DELETE
+           END-READ.
+
        LISTA.
-           DISPLAY "MOSTRA"
-           STOP RUN.
+           MOVE "N" TO WS-FIM-LISTA
+           MOVE ZEROES TO CD-CC
+           START ARQ KEY IS NOT LESS THAN CD-CC
+             INVALID KEY
+               DISPLAY "NENHUMA CONTA CADASTRADA."
+               MOVE "S" TO WS-FIM-LISTA
+           END-START
+           PERFORM UNTIL WS-FIM-LISTA = "S"
+               READ ARQ NEXT RECORD
+                 AT END
+                   MOVE "S" TO WS-FIM-LISTA
+                 NOT AT END
+                   DISPLAY "AGÊNCIA: " CD-AG " CONTA: " CD-CC
+                           " SALDO: " SALDO-CC " LIMITE: " LIMITE
+                           " NOME: " NOME OF CTA-CORRENTE
+               END-READ
+           END-PERFORM.
 
        PROCESSO.
            DISPLAY "PROCESSO".
 
        ABRE-ARQ.
           OPEN I-O ARQ
-           IF ARQ-OK NOT = "0" THEN
+           IF ARQ-OK = "35" THEN
+               OPEN OUTPUT ARQ
                CLOSE ARQ
-             DISPLAY "STATUS ERRO : ",ARQ-OK
+               OPEN I-O ARQ
+           END-IF
+           IF ARQ-OK NOT = "00" THEN
+               DISPLAY "STATUS ERRO : ",ARQ-OK
+               STOP RUN
           ELSE
              DISPLAY "STATUS: ",ARQ-OK
-              PERFORM INICIO
           END-IF.
 
        MAIN-PROCEDURE.
