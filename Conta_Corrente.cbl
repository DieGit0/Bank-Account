@@ -15,6 +15,28 @@
                alternate record key nome
                    with duplicates
                    FILE STATUS   ARQ-OK.
+              select F-EXTRATO assign to disk
+               organization is indexed
+               access is dynamic
+               record key is ext-chave
+                   FILE STATUS   EXT-OK.
+              select SORT-WORK assign to disk.
+              select F-RELATORIO assign to disk
+               organization is line sequential
+                   FILE STATUS   REL-OK.
+              select F-HISTORICO assign to disk
+               organization is indexed
+               access is dynamic
+               record key is hist-chave
+                   FILE STATUS   HIST-OK.
+              select F-OPERADORES assign to disk
+               organization is indexed
+               access is dynamic
+               record key is op-id
+                   FILE STATUS   OP-OK.
+              select F-CHECKPOINT assign to disk
+               organization is line sequential
+                   FILE STATUS   CKPT-OK.
 
        DATA DIVISION.
        file section.
@@ -26,9 +48,66 @@
                02 nome        PIC AAAAAAAAAA value spaces.
       *         02 saldo       PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
                02 saldo       PIC $---.---.---.--9,99.
+               02 data-abertura            PIC 9(8) value zeroes.
+               02 data-ultima-movimentacao PIC 9(8) value zeroes.
+
+           FD F-EXTRATO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "EXTRATO.txt".
+           01 EXTRATO-REG.
+               02 ext-chave.
+                   03 ext-cod-conta      PIC 9(5).
+                   03 ext-sequencia      PIC 9(6).
+               02 ext-data               PIC 9(8).
+               02 ext-tipo               PIC X(1).
+               02 ext-valor              PIC S9(9)V99.
+               02 ext-saldo-anterior     PIC S9(10)V99.
+               02 ext-saldo-novo         PIC S9(10)V99.
+
+           SD SORT-WORK.
+           01 SORT-REC.
+               02 sort-cod-agencia PIC 9(5).
+               02 sort-cod-conta   PIC 9(5).
+               02 sort-nome        PIC AAAAAAAAAA.
+               02 sort-saldo-num   PIC S9(10)V99.
+
+           FD F-RELATORIO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "RELATORIO.txt".
+           01 REL-LINHA PIC X(100).
+
+           FD F-HISTORICO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "HISTORICO.txt".
+           01 HISTORICO-REG.
+               02 hist-chave.
+                   03 hist-cod-conta     PIC 9(5).
+                   03 hist-sequencia     PIC 9(6).
+               02 hist-data              PIC 9(8).
+               02 hist-hora              PIC 9(6).
+               02 hist-operacao          PIC X(1).
+               02 hist-cod-agencia       PIC 9(5).
+               02 hist-nome              PIC AAAAAAAAAA.
+               02 hist-saldo             PIC $---.---.---.--9,99.
+
+           FD F-OPERADORES LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "OPERADORES.txt".
+           01 OPERADOR-REG.
+               02 op-id      PIC X(10).
+               02 op-senha   PIC X(10).
+               02 op-perfil  PIC X(1).
+
+           FD F-CHECKPOINT LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "LISTAR.ckpt".
+           01 CKPT-LINHA.
+               02 ckpt-cod-agencia     PIC 9(5).
+               02 ckpt-cod-conta       PIC 9(5).
+               02 ckpt-agencia-atual   PIC 9(5).
+               02 ckpt-subtotal-agencia PIC S9(12)V99.
+               02 ckpt-total-geral     PIC S9(12)V99.
 
        working-storage section.
        01 busca-nome    PIC AAAAAAAAAA value spaces.
+       01 ws-busca-encontrada PIC X(01) value spaces.
+       01 ws-tam-busca        PIC 9(03) value zeroes.
+       01 ws-pos-busca        PIC 9(03) value zeroes.
        01 opcao    pic x(1) value spaces.
        01 continua pic x(1) value spaces.
        01 fim      pic x.
@@ -40,10 +119,85 @@
           02 ws-nome        PIC AAAAAAAAAA value spaces.
       *    02 ws-saldo       PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
           02 ws-saldo       PIC $---.---.---.--9,99.
+          02 ws-data-abertura            PIC 9(8).
+          02 ws-data-ultima-movimentacao PIC 9(8).
           02 ARQ-OK    PIC X(02) VALUE ZEROES.
       *   02 QQRMERDA  PIC
 
+       01 WS-EXTRATO-REG.
+          02 ws-ext-cod-conta      PIC 9(5).
+          02 ws-ext-sequencia      PIC 9(6).
+          02 ws-ext-data           PIC 9(8).
+          02 ws-ext-tipo           PIC X(1).
+          02 ws-ext-valor          PIC S9(9)V99.
+          02 ws-ext-saldo-anterior PIC S9(10)V99.
+          02 ws-ext-saldo-novo     PIC S9(10)V99.
+       01 EXT-OK           PIC X(02) VALUE ZEROES.
+       01 ws-ultima-seq     PIC 9(6)      VALUE ZEROES.
+       01 ws-valor-mov      PIC S9(9)V99  VALUE ZEROES.
+       01 ws-saldo-num      PIC S9(10)V99 VALUE ZEROES.
+       01 ws-saldo-alpha    PIC X(20)     VALUE SPACES.
+       01 ws-saldo-anterior-num PIC S9(10)V99 VALUE ZEROES.
+       01 WS-TRANSF-ORIGEM.
+          02 wst-cod-conta-orig    PIC 9(5).
+          02 wst-cod-agencia-orig  PIC 9(5).
+          02 wst-nome-orig         PIC AAAAAAAAAA value spaces.
+          02 wst-saldo-orig        PIC $---.---.---.--9,99.
+          02 wst-data-abertura-orig PIC 9(8).
+       01 WS-TRANSF-DESTINO.
+          02 wst-cod-conta-dest    PIC 9(5).
+          02 wst-cod-agencia-dest  PIC 9(5).
+          02 wst-nome-dest         PIC AAAAAAAAAA value spaces.
+          02 wst-saldo-dest        PIC $---.---.---.--9,99.
+          02 wst-data-abertura-dest PIC 9(8).
+       01 REL-OK              PIC X(02)      VALUE ZEROES.
+       01 ws-agencia-corrente PIC 9(5)       VALUE ZEROES.
+       01 ws-subtotal-agencia PIC S9(12)V99  VALUE ZEROES.
+       01 ws-total-geral      PIC S9(12)V99  VALUE ZEROES.
+       01 ws-rel-saldo        PIC $---.---.---.--9,99.
+       01 ws-rel-subtotal     PIC $---.---.---.--9,99.
+       01 ws-rel-total        PIC $---.---.---.--9,99.
+       01 WS-HISTORICO-REG.
+          02 ws-hist-cod-conta    PIC 9(5).
+          02 ws-hist-sequencia    PIC 9(6).
+          02 ws-hist-data         PIC 9(8).
+          02 ws-hist-hora         PIC 9(6).
+          02 ws-hist-operacao     PIC X(1).
+          02 ws-hist-cod-agencia  PIC 9(5).
+          02 ws-hist-nome         PIC AAAAAAAAAA.
+          02 ws-hist-saldo        PIC $---.---.---.--9,99.
+       01 HIST-OK              PIC X(02) VALUE ZEROES.
+       01 ws-hist-ultima-seq   PIC 9(6)  VALUE ZEROES.
+       01 WS-ANTES-ALTERACAO.
+          02 wh-cod-conta   PIC 9(5).
+          02 wh-cod-agencia PIC 9(5).
+          02 wh-nome        PIC AAAAAAAAAA.
+          02 wh-saldo       PIC $---.---.---.--9,99.
+       01 WS-OPERADOR-REG.
+          02 ws-op-id      PIC X(10).
+          02 ws-op-senha   PIC X(10).
+          02 ws-op-perfil  PIC X(1).
+       01 OP-OK               PIC X(02) VALUE ZEROES.
+       01 ws-operador-logado  PIC X(1)  VALUE "N".
+       01 ws-perfil-atual     PIC X(1)  VALUE SPACES.
+       01 ws-login-id         PIC X(10) VALUE SPACES.
+       01 ws-login-senha      PIC X(10) VALUE SPACES.
+       01 CKPT-OK              PIC X(02) VALUE ZEROES.
+       01 ws-ckpt-agencia      PIC 9(5)  VALUE ZEROES.
+       01 ws-ckpt-conta        PIC 9(5)  VALUE ZEROES.
+       01 ws-tem-checkpoint    PIC X(1)  VALUE "N".
+       01 ws-ja-passou-ckpt    PIC X(1)  VALUE "N".
+       01 ws-contador-ckpt     PIC 9(3)  VALUE ZEROES.
+
        screen section.
+       01 TELA-LOGIN.
+        03 BLANK SCREEN.
+        03 line 01 col 01 value "***********************************".
+        03 line 02 col 01 value "         LOGIN DO OPERADOR".
+        03 line 03 col 01 value "***********************************".
+        03 line 04 col 01 value "ID do operador:".
+        03 line 05 col 01 value "Senha:".
+
        01 TELA-INFO.
         03 BLANK SCREEN.
         03 LINE 13 COL 01 VALUE "Codigo da conta: ".
@@ -63,8 +217,11 @@
         03 line 07 col 01 value "(3) ALTERAR CADASTRO               ".
         03 line 08 col 01 value "(4) CONSULTAR  CADASTRO            ".
         03 line 09 col 01 value "(5) LISTAR TODOS OS CADASTROS      ".
-        03 line 11 col 01 value "(S) SAIR                           ".
-        03 line 12 col 01 value "OPCAO:                             ".
+        03 line 10 col 01 value "(6) DEPOSITO                       ".
+        03 line 11 col 01 value "(7) SAQUE                          ".
+        03 line 12 col 01 value "(8) TRANSFERENCIA ENTRE CONTAS     ".
+        03 line 13 col 01 value "(S) SAIR                           ".
+        03 line 14 col 01 value "OPCAO:                             ".
 
        01 TELA-INCLUSAO.
         03 BLANK SCREEN.
@@ -116,6 +273,28 @@
         03 line 03 col 01 value "***********************************".
         03 line 04 col 01 value "Digite o codigo da conta:".
 
+       01 TELA-DEPOSITO.
+        03 BLANK SCREEN.
+        03 line 01 col 01 value "***********************************".
+        03 line 02 col 01 value "         TELA DE DEPOSITO".
+        03 line 03 col 01 value "***********************************".
+        03 line 04 col 01 value "Digite o codigo da conta:".
+
+       01 TELA-SAQUE.
+        03 BLANK SCREEN.
+        03 line 01 col 01 value "***********************************".
+        03 line 02 col 01 value "         TELA DE SAQUE".
+        03 line 03 col 01 value "***********************************".
+        03 line 04 col 01 value "Digite o codigo da conta:".
+
+       01 TELA-TRANSFERENCIA.
+        03 BLANK SCREEN.
+        03 line 01 col 01 value "***********************************".
+        03 line 02 col 01 value "    TRANSFERENCIA ENTRE CONTAS".
+        03 line 03 col 01 value "***********************************".
+        03 line 04 col 01 value "Conta de ORIGEM:".
+        03 line 05 col 01 value "Conta de DESTINO:".
+
        01 TELA-LISTAR.
         03 BLANK SCREEN.
         03 line 01 col 01 value "***********************************".
@@ -159,9 +338,55 @@
        PROCEDURE DIVISION.
        PRINCIPAL.
        move "f" to fim.
+       perform REALIZAR-LOGIN.
        perform MENU-PRINCIPAL until fim = "v".
        stop run.
 
+      ****************************** LOGIN DO OPERADOR ***************************
+       REALIZAR-LOGIN.
+       move "N" to ws-operador-logado.
+       perform ABRIR-OPERADORES.
+       perform until ws-operador-logado = "S"
+           display TELA-LOGIN
+           initialize ws-login-id
+           initialize ws-login-senha
+           accept ws-login-id at 0420
+           accept ws-login-senha at 0520
+           move ws-login-id to op-id
+           read F-OPERADORES into WS-OPERADOR-REG
+               key is op-id
+               invalid key
+                   display "Operador nao encontrado!" at 0701
+               not invalid key
+                   if ws-op-senha = ws-login-senha then
+                       move ws-op-perfil to ws-perfil-atual
+                       move "S" to ws-operador-logado
+                   else
+                       display "Senha invalida!         " at 0701
+                   end-if
+           end-read
+       end-perform.
+       close F-OPERADORES.
+
+       ABRIR-OPERADORES.
+       open i-o F-OPERADORES.
+       if OP-OK = "35" then
+           open output F-OPERADORES
+           close F-OPERADORES
+           open i-o F-OPERADORES
+           perform SEMEAR-OPERADORES
+       end-if.
+
+       SEMEAR-OPERADORES.
+       move "ADMIN"  to op-id.
+       move "ADMIN"  to op-senha.
+       move "S"      to op-perfil.
+       write OPERADOR-REG.
+       move "TELLER" to op-id.
+       move "TELLER" to op-senha.
+       move "T"      to op-perfil.
+       write OPERADOR-REG.
+
       ****************************** MENU PRINCIPAL *****************************
        MENU-PRINCIPAL.
        initialize opcao.
@@ -172,13 +397,26 @@
        OPCAO-MENU.
        initialize rodar.
        initialize opcao.
-       accept opcao at 1208.
+       accept opcao at 1408.
         evaluate opcao
          when "1" perform INCLUSAO
-         when "2"  perform EXCLUSAO until rodar = "v"
-         when "3"  perform ALTERACAO until rodar = "v"
+         when "2"
+             if ws-perfil-atual = "S" then
+                 perform EXCLUSAO until rodar = "v"
+             else
+                 display "Acesso restrito a supervisores!" at 1501
+             end-if
+         when "3"
+             if ws-perfil-atual = "S" then
+                 perform ALTERACAO until rodar = "v"
+             else
+                 display "Acesso restrito a supervisores!" at 1501
+             end-if
          when "4"  perform CONSULTA
          when "5"  perform LISTAR
+         when "6"  perform DEPOSITO until rodar = "v"
+         when "7"  perform SAQUE until rodar = "v"
+         when "8"  perform TRANSFERENCIA until rodar = "v"
          when "S"  perform sair
          when "s"  perform sair
          when other display " Opção Inválida"
@@ -256,6 +494,8 @@
        initialize ws-saldo.
        accept ws-saldo at 0720.
        move ws-saldo to saldo.
+       move function current-date(1:8) to data-abertura.
+       move function current-date(1:8) to data-ultima-movimentacao.
 
        PERGUNTA-SALVAR.
        initialize opcao.
@@ -267,7 +507,7 @@
       *     DISPLAY "Cadastrado com Sucesso"
            move "v" to prosseguir
        else
-           if opcao equals "n" or "N"
+           if opcao = "n" or "N"
            then
                display " Dados nao foram salvos" at 0937
                move "v" to prosseguir
@@ -314,6 +554,57 @@
        display "Registrado com sucesso! ".
        display "Enter para continuar.".
 
+      *******************************************************************
+      * HISTORICO / AUDITORIA - copia "antes" de toda ALTERACAO e
+      * EXCLUSAO, com data/hora, para HISTORICO.txt.
+      *******************************************************************
+       ABRIR-HISTORICO.
+       open i-o F-HISTORICO.
+       if HIST-OK = "35" then
+           open output F-HISTORICO
+           close F-HISTORICO
+           open i-o F-HISTORICO
+       end-if.
+
+       PROXIMA-SEQUENCIA-HISTORICO.
+       move zeroes to ws-hist-ultima-seq.
+       move wh-cod-conta to hist-cod-conta.
+       move zeroes to hist-sequencia.
+       move "f" to prosseguir.
+       start F-HISTORICO key is not less than hist-chave
+           invalid key
+               move "v" to prosseguir
+           not invalid key
+               continue
+       end-start.
+       perform until prosseguir = "v"
+           read F-HISTORICO next record into WS-HISTORICO-REG
+               at end
+                   move "v" to prosseguir
+               not at end
+                   if ws-hist-cod-conta = wh-cod-conta then
+                       move ws-hist-sequencia to ws-hist-ultima-seq
+                   else
+                       move "v" to prosseguir
+                   end-if
+           end-read
+       end-perform.
+
+       GRAVAR-HISTORICO.
+       perform PROXIMA-SEQUENCIA-HISTORICO.
+       move wh-cod-conta                to hist-cod-conta.
+       compute hist-sequencia = ws-hist-ultima-seq + 1.
+       move function current-date(1:8)  to hist-data.
+       move function current-date(9:6)  to hist-hora.
+       move ws-hist-operacao            to hist-operacao.
+       move wh-cod-agencia              to hist-cod-agencia.
+       move wh-nome                     to hist-nome.
+       move wh-saldo                    to hist-saldo.
+       write HISTORICO-REG
+           invalid key
+               display "Erro ao gravar o historico!" at 0901
+       end-write.
+
       *******************************************************************
 
        RODAR-ALTERACAO.
@@ -327,6 +618,8 @@
        move "f" to prosseguir.
       *display erase at 0101.
        display TELA-ALTERACAO.
+       perform ABRIR-HISTORICO.
+       perform ABRIR-EXTRATO.
        open i-o F-CADASTRO.
            perform until prosseguir = "v"
                initialize cod-conta
@@ -343,11 +636,17 @@
                        move "f" to prosseguir
                  not invalid key
                    display "                " at 0530
+                   move ws-cod-conta   to wh-cod-conta
+                   move ws-cod-agencia to wh-cod-agencia
+                   move ws-nome        to wh-nome
+                   move ws-saldo       to wh-saldo
                    perform ALTERAR-CONTA until prosseguir = "v"
                    move "v" to prosseguir
                end-read
             end-perform.
        close F-CADASTRO.
+       close F-HISTORICO.
+       close F-EXTRATO.
        move "v" to rodar.
 
 
@@ -380,7 +679,7 @@
        perform until prosseguir = "v"
       *    move "f" to prosseguir
            accept ws-cod-agencia at 1120
-           if ws-cod-agencia equals zeroes then
+           if ws-cod-agencia = zeroes then
                display "Codigo deve ser diferente de zero!" at 1127
                move "f" to prosseguir
            else
@@ -393,7 +692,7 @@
        perform until prosseguir = "v"
            move "f" to prosseguir
            accept ws-nome at 1420
-           if ws-nome equals spaces then
+           if ws-nome = spaces then
                display "O nome esta em branco!" at 1435
                move "f" to prosseguir
            else
@@ -416,6 +715,21 @@
        initialize opcao.
        accept opcao at 1947.
        if opcao = "s" or "S" then
+           move "A" to ws-hist-operacao
+           perform GRAVAR-HISTORICO
+           if ws-saldo not = wh-saldo then
+               move function current-date(1:8)
+                   to ws-data-ultima-movimentacao
+               move wh-saldo to ws-saldo-alpha
+               compute ws-saldo-anterior-num =
+                   function numval-c(ws-saldo-alpha)
+               perform SALDO-PARA-NUMERICO
+               compute ws-valor-mov =
+                   ws-saldo-num - ws-saldo-anterior-num
+               move ws-saldo-anterior-num to ws-ext-saldo-anterior
+               move "C" to ws-ext-tipo
+               perform GRAVAR-EXTRATO
+           end-if
            MOVE WS-DADOS-CADASTRO TO DADOS-CADASTRO
            REWRITE DADOS-CADASTRO
            END-REWRITE
@@ -440,6 +754,7 @@
        move "f" to prosseguir.
       *display erase at 0101.
        display TELA-EXCLUSAO.
+       perform ABRIR-HISTORICO.
        open I-O F-CADASTRO.
            perform until prosseguir = "v"
                initialize cod-conta
@@ -461,6 +776,7 @@
                end-read
             end-perform.
        close F-CADASTRO.
+       close F-HISTORICO.
        move "v" to rodar.
        display " ENTER para sair.".
        accept continua.
@@ -500,8 +816,20 @@
         move "v" to prosseguir
        else
         if opcao = "s" or "S" then
-        display "Conta excluida!          " at 0701
-        DELETE F-CADASTRO RECORD
+        perform SALDO-PARA-NUMERICO
+        if ws-saldo-num not = zeroes then
+            display "Conta possui saldo diferente de zero!   " at 0701
+            display "Zere o saldo antes de excluir a conta.  " at 0801
+        else
+            display "Conta excluida!          " at 0701
+            move ws-cod-conta   to wh-cod-conta
+            move ws-cod-agencia to wh-cod-agencia
+            move ws-nome        to wh-nome
+            move ws-saldo       to wh-saldo
+            move "E" to ws-hist-operacao
+            perform GRAVAR-HISTORICO
+            DELETE F-CADASTRO RECORD
+        end-if
         move "v" to prosseguir
        else
         display " Opcao invalida          " at 0701.
@@ -514,8 +842,367 @@
        display "Saldo da conta:        " ws-saldo.
        display "======================================================".
 
+      *******************************************************************
+      * EXTRATO / MOVIMENTACAO (DEPOSITO E SAQUE)
+      *******************************************************************
+       ABRIR-EXTRATO.
+       open i-o F-EXTRATO.
+       if EXT-OK = "35" then
+           open output F-EXTRATO
+           close F-EXTRATO
+           open i-o F-EXTRATO
+       end-if.
+
+       SALDO-PARA-NUMERICO.
+       move ws-saldo to ws-saldo-alpha.
+       compute ws-saldo-num = function numval-c(ws-saldo-alpha).
+
+       PROXIMA-SEQUENCIA-EXTRATO.
+       move zeroes to ws-ultima-seq.
+       move ws-cod-conta to ext-cod-conta.
+       move zeroes to ext-sequencia.
+       move "f" to prosseguir.
+       start F-EXTRATO key is not less than ext-chave
+           invalid key
+               move "v" to prosseguir
+           not invalid key
+               continue
+       end-start.
+       perform until prosseguir = "v"
+           read F-EXTRATO next record into WS-EXTRATO-REG
+               at end
+                   move "v" to prosseguir
+               not at end
+                   if ws-ext-cod-conta = ws-cod-conta then
+                       move ws-ext-sequencia to ws-ultima-seq
+                   else
+                       move "v" to prosseguir
+                   end-if
+           end-read
+       end-perform.
+
+       GRAVAR-EXTRATO.
+       perform PROXIMA-SEQUENCIA-EXTRATO.
+       move ws-cod-conta             to ext-cod-conta.
+       compute ext-sequencia = ws-ultima-seq + 1.
+       move function current-date(1:8) to ext-data.
+       move ws-ext-tipo              to ext-tipo.
+       move ws-valor-mov             to ext-valor.
+       move ws-ext-saldo-anterior    to ext-saldo-anterior.
+       move ws-saldo-num             to ext-saldo-novo.
+       write EXTRATO-REG
+           invalid key
+               display "Erro ao gravar o extrato!" at 0901
+       end-write.
 
+       DEPOSITO.
+       move "f" to rodar.
+       initialize opcao.
+       move "f" to prosseguir.
+       display TELA-DEPOSITO.
+       perform ABRIR-EXTRATO.
+       open i-o F-CADASTRO.
+           perform until prosseguir = "v"
+               initialize cod-conta
+               initialize WS-DADOS-CADASTRO
+               accept cod-conta at 0427
+               read F-CADASTRO into WS-DADOS-CADASTRO
+                 key is cod-conta
+                 invalid key
+                   display "Conta inexistente!" at 0435
+                   perform PERGUNTA-SAIR-DEPOSITO until prosseguir = "v"
+                   if rodar = "f" then
+                       move "v" to prosseguir
+                   else
+                       move "f" to prosseguir
+                   end-if
+                 not invalid key
+                   display "                  " at 0435
+                   perform ENTRADA-VALOR-MOVIMENTO
+                   perform SALDO-PARA-NUMERICO
+                   move ws-saldo-num to ws-ext-saldo-anterior
+                   add ws-valor-mov to ws-saldo-num
+                   move ws-saldo-num to ws-saldo
+                   move WS-DADOS-CADASTRO to DADOS-CADASTRO
+                   move function current-date(1:8)
+                       to data-ultima-movimentacao
+                   rewrite DADOS-CADASTRO
+                       invalid key
+                           display "Erro ao atualizar saldo!" at 0701
+                   end-rewrite
+                   move "D" to ws-ext-tipo
+                   perform GRAVAR-EXTRATO
+                   display "Deposito efetuado! Novo saldo:" at 0801
+                   display ws-saldo at 0840
+                   move "v" to prosseguir
+               end-read
+           end-perform.
+       close F-CADASTRO.
+       close F-EXTRATO.
+       move "v" to rodar.
+       display " ENTER para sair.".
+       accept continua.
 
+       PERGUNTA-SAIR-DEPOSITO.
+       move "f" to  prosseguir.
+       display         "Deseja voltar ao menu? (S/N):" at 0501.
+       initialize opcao.
+       accept opcao at 0531.
+       if opcao = "S" or "s" then
+           move "v" to prosseguir
+           move "f" to rodar
+       else
+           if opcao = "N" or "n" then
+               move "v" to prosseguir
+               move "v" to rodar
+               display "Entre com uma conta valida!       " at 0501
+           else
+               display "Opcao invalida"
+               move "f" to prosseguir
+               move "v" to rodar
+           end-if
+       end-if.
+
+       SAQUE.
+       move "f" to rodar.
+       initialize opcao.
+       move "f" to prosseguir.
+       display TELA-SAQUE.
+       perform ABRIR-EXTRATO.
+       open i-o F-CADASTRO.
+           perform until prosseguir = "v"
+               initialize cod-conta
+               initialize WS-DADOS-CADASTRO
+               accept cod-conta at 0427
+               read F-CADASTRO into WS-DADOS-CADASTRO
+                 key is cod-conta
+                 invalid key
+                   display "Conta inexistente!" at 0435
+                   perform PERGUNTA-SAIR-SAQUE until prosseguir = "v"
+                   if rodar = "f" then
+                       move "v" to prosseguir
+                   else
+                       move "f" to prosseguir
+                   end-if
+                 not invalid key
+                   display "                  " at 0435
+                   perform ENTRADA-VALOR-MOVIMENTO
+                   perform SALDO-PARA-NUMERICO
+                   move ws-saldo-num to ws-ext-saldo-anterior
+                   subtract ws-valor-mov from ws-saldo-num
+                   move ws-saldo-num to ws-saldo
+                   move WS-DADOS-CADASTRO to DADOS-CADASTRO
+                   move function current-date(1:8)
+                       to data-ultima-movimentacao
+                   rewrite DADOS-CADASTRO
+                       invalid key
+                           display "Erro ao atualizar saldo!" at 0701
+                   end-rewrite
+                   move "S" to ws-ext-tipo
+                   compute ws-valor-mov = ws-valor-mov * -1
+                   perform GRAVAR-EXTRATO
+                   compute ws-valor-mov = ws-valor-mov * -1
+                   display "Saque efetuado! Novo saldo:   " at 0801
+                   display ws-saldo at 0840
+                   move "v" to prosseguir
+               end-read
+           end-perform.
+       close F-CADASTRO.
+       close F-EXTRATO.
+       move "v" to rodar.
+       display " ENTER para sair.".
+       accept continua.
+
+       PERGUNTA-SAIR-SAQUE.
+       move "f" to  prosseguir.
+       display         "Deseja voltar ao menu? (S/N):" at 0501.
+       initialize opcao.
+       accept opcao at 0531.
+       if opcao = "S" or "s" then
+           move "v" to prosseguir
+           move "f" to rodar
+       else
+           if opcao = "N" or "n" then
+               move "v" to prosseguir
+               move "v" to rodar
+               display "Entre com uma conta valida!       " at 0501
+           else
+               display "Opcao invalida"
+               move "f" to prosseguir
+               move "v" to rodar
+           end-if
+       end-if.
+
+       ENTRADA-VALOR-MOVIMENTO.
+       move "f" to prosseguir.
+       perform until prosseguir = "v"
+           display "Valor do movimento: R$" at 0601
+           initialize ws-valor-mov
+           accept ws-valor-mov at 0624
+           if ws-valor-mov not greater than zeroes then
+               display "Valor deve ser maior que zero!" at 0701
+           else
+               display "                               " at 0701
+               move "v" to prosseguir
+           end-if
+       end-perform.
+
+      *******************************************************************
+      * TRANSFERENCIA ENTRE CONTAS
+      *******************************************************************
+       TRANSFERENCIA.
+       move "f" to rodar.
+       initialize opcao.
+       move "f" to prosseguir.
+       display TELA-TRANSFERENCIA.
+       perform ABRIR-EXTRATO.
+       open i-o F-CADASTRO.
+           perform until prosseguir = "v"
+               initialize cod-conta
+               initialize WS-DADOS-CADASTRO
+               accept cod-conta at 0420
+               read F-CADASTRO into WS-DADOS-CADASTRO
+                 key is cod-conta
+                 invalid key
+                   display "Conta de origem inexistente!" at 0435
+                   perform PERGUNTA-SAIR-TRANSF until prosseguir = "v"
+                   if rodar = "f" then
+                       move "v" to prosseguir
+                   else
+                       move "f" to prosseguir
+                   end-if
+                 not invalid key
+                   display "                             " at 0435
+                   move ws-cod-conta      to wst-cod-conta-orig
+                   move ws-cod-agencia    to wst-cod-agencia-orig
+                   move ws-nome           to wst-nome-orig
+                   move ws-saldo          to wst-saldo-orig
+                   move ws-data-abertura  to wst-data-abertura-orig
+                   perform ENTRADA-CONTA-DESTINO
+                   if rodar = "v" then
+                       perform POSTAR-TRANSFERENCIA
+                   end-if
+                   move "v" to prosseguir
+               end-read
+           end-perform.
+       close F-CADASTRO.
+       close F-EXTRATO.
+       move "v" to rodar.
+       display " ENTER para sair.".
+       accept continua.
+
+       ENTRADA-CONTA-DESTINO.
+       move "f" to prosseguir.
+       move "v" to rodar.
+       perform until prosseguir = "v"
+           initialize cod-conta
+           initialize WS-DADOS-CADASTRO
+           accept cod-conta at 0520
+           if cod-conta = wst-cod-conta-orig then
+               display "Conta de destino deve ser diferente da origem!"
+                   at 0535
+               perform PERGUNTA-SAIR-TRANSF until prosseguir = "v"
+               if rodar = "f" then
+                   move "v" to prosseguir
+               else
+                   move "f" to prosseguir
+               end-if
+           else
+               read F-CADASTRO into WS-DADOS-CADASTRO
+                 key is cod-conta
+                 invalid key
+                   display "Conta de destino inexistente!" at 0535
+                   perform PERGUNTA-SAIR-TRANSF until prosseguir = "v"
+                   if rodar = "f" then
+                       move "v" to prosseguir
+                   else
+                       move "f" to prosseguir
+                   end-if
+                 not invalid key
+                   display "                              " at 0535
+                   move ws-cod-conta      to wst-cod-conta-dest
+                   move ws-cod-agencia    to wst-cod-agencia-dest
+                   move ws-nome           to wst-nome-dest
+                   move ws-saldo          to wst-saldo-dest
+                   move ws-data-abertura  to wst-data-abertura-dest
+                   perform ENTRADA-VALOR-MOVIMENTO
+                   move "v" to prosseguir
+               end-read
+           end-if
+       end-perform.
+
+       POSTAR-TRANSFERENCIA.
+       move wst-saldo-orig to ws-saldo
+       perform SALDO-PARA-NUMERICO
+       if ws-saldo-num < ws-valor-mov then
+           display "Saldo insuficiente! Transferencia cancelada."
+               at 0701
+       else
+           move ws-saldo-num to ws-ext-saldo-anterior
+           subtract ws-valor-mov from ws-saldo-num
+           move ws-saldo-num to wst-saldo-orig
+
+           move wst-cod-conta-orig    to cod-conta
+           move wst-cod-agencia-orig  to cod-agencia
+           move wst-nome-orig         to nome
+           move wst-saldo-orig        to saldo
+           move wst-data-abertura-orig to data-abertura
+           move function current-date(1:8) to data-ultima-movimentacao
+           rewrite DADOS-CADASTRO
+               invalid key
+                   display "Erro ao debitar a conta de origem!" at 0701
+           end-rewrite
+           move wst-cod-conta-orig to ws-cod-conta
+           move "T" to ws-ext-tipo
+           compute ws-valor-mov = ws-valor-mov * -1
+           perform GRAVAR-EXTRATO
+           compute ws-valor-mov = ws-valor-mov * -1
+
+           move wst-saldo-dest to ws-saldo
+           perform SALDO-PARA-NUMERICO
+           move ws-saldo-num to ws-ext-saldo-anterior
+           add ws-valor-mov to ws-saldo-num
+           move ws-saldo-num to wst-saldo-dest
+
+           move wst-cod-conta-dest    to cod-conta
+           move wst-cod-agencia-dest  to cod-agencia
+           move wst-nome-dest         to nome
+           move wst-saldo-dest        to saldo
+           move wst-data-abertura-dest to data-abertura
+           move function current-date(1:8) to data-ultima-movimentacao
+           rewrite DADOS-CADASTRO
+               invalid key
+                   display "Erro ao creditar a conta de destino!"
+                       at 0701
+           end-rewrite
+           move wst-cod-conta-dest to ws-cod-conta
+           move "T" to ws-ext-tipo
+           perform GRAVAR-EXTRATO
+
+           display "Transferencia efetuada com sucesso!" at 0701
+           display "Novo saldo na origem: " at 0801
+           display wst-saldo-orig at 0830
+       end-if.
+
+       PERGUNTA-SAIR-TRANSF.
+       move "f" to  prosseguir.
+       display         "Deseja voltar ao menu? (S/N):" at 0501.
+       initialize opcao.
+       accept opcao at 0531.
+       if opcao = "S" or "s" then
+           move "v" to prosseguir
+           move "f" to rodar
+       else
+           if opcao = "N" or "n" then
+               move "v" to prosseguir
+               move "v" to rodar
+               display "Entre com uma conta valida!       " at 0501
+           else
+               display "Opcao invalida"
+               move "f" to prosseguir
+               move "v" to rodar
+           end-if
+       end-if.
 
       *******************************************************************
        CONSULTA.
@@ -580,11 +1267,12 @@
        initialize WS-DADOS-CADASTRO.
        initialize DADOS-CADASTRO.
        initialize busca-nome.
-       accept nome at 0535.
-       move nome to busca-nome.
-       start F-CADASTRO key is = nome
+       accept busca-nome at 0535.
+       move function length(function trim(busca-nome)) to ws-tam-busca.
+       move zeroes to cod-conta.
+       start F-CADASTRO key is not less than cod-conta
            invalid key
-               display "Nome nao possui conta!" at 0635
+               display "Nenhuma conta cadastrada!" at 0635
                move "f" to prosseguir
            not invalid key
                display "                      " at 0635
@@ -594,18 +1282,17 @@
 
        LOOP-NOME.
        move "f" to prosseguir.
-       move nome to busca-nome.
+       move "N" to ws-busca-encontrada.
        display spaces.
-       display "Contas pertencentes a " busca-nome.
+       display "Contas contendo " busca-nome.
        display spaces.
        perform until prosseguir = "v"
            read F-CADASTRO next record into WS-DADOS-CADASTRO
                at end move "v" to prosseguir
                not at end
-                   if nome = busca-nome then
+                   perform NOME-CONTEM-BUSCA
+                   if ws-busca-encontrada = "S" then
                      perform MOSTRAR-CONSULTA-NOME
-                   else
-                       move "v" to prosseguir
                    end-if
                end-read
        end-perform.
@@ -614,6 +1301,19 @@
        display "ENTER para continuar ".
        accept continua.
 
+       NOME-CONTEM-BUSCA.
+       move "N" to ws-busca-encontrada.
+       if ws-tam-busca > zeroes then
+           perform varying ws-pos-busca from 1 by 1
+               until ws-pos-busca > (11 - ws-tam-busca)
+                  or ws-busca-encontrada = "S"
+               if nome (ws-pos-busca : ws-tam-busca) =
+                       busca-nome (1 : ws-tam-busca) then
+                   move "S" to ws-busca-encontrada
+               end-if
+           end-perform
+       end-if.
+
        MOSTRAR-CONSULTA-NOME.
        display "======================================================".
        display "Codigo da conta:       " ws-cod-conta.
@@ -621,6 +1321,10 @@
        display "Nome do dono da conta: " ws-nome.
        display "Saldo da conta:        " ws-saldo.
 
+      *******************************************************************
+      * LISTAR - relatorio com quebra de controle por agencia, subtotal
+      * por agencia e total geral, gravado em RELATORIO.txt e espelhado
+      * na tela.
       *******************************************************************
        LISTAR.
        initialize WS-DADOS-CADASTRO.
@@ -628,28 +1332,188 @@
       *display erase at 0101.
        display TELA-LISTAR.
        display spaces.
+       move zeroes to ws-agencia-corrente.
+       move zeroes to ws-subtotal-agencia.
+       move zeroes to ws-total-geral.
+       move zeroes to ws-contador-ckpt.
+       perform LER-CHECKPOINT.
+       if ws-tem-checkpoint = "S" then
+           open extend F-RELATORIO
+           display "Retomando apos agencia/conta do ultimo checkpoint."
+           move "RETOMANDO RELATORIO A PARTIR DO CHECKPOINT"
+               to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+       else
+           open output F-RELATORIO
+           move "RELATORIO DE CADASTROS POR AGENCIA" to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+           move "======================================================"
+               to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+       end-if.
+       sort SORT-WORK on ascending key sort-cod-agencia sort-cod-conta
+           input procedure CARREGAR-ORDENACAO
+           output procedure IMPRIMIR-RELATORIO.
+       if ws-tem-checkpoint = "S" and ws-ja-passou-ckpt = "N" then
+           move "ERRO: CONTA DO CHECKPOINT NAO ENCONTRADA NO ARQUIVO."
+               to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+           move "RELATORIO INCOMPLETO - CONTA FOI EXCLUIDA APOS O"
+               to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+           move "CHECKPOINT. CHECKPOINT PRESERVADO PARA INVESTIGACAO."
+               to REL-LINHA
+           perform ESCREVER-E-MOSTRAR
+           close F-RELATORIO
+           display "=============================================="
+           display "ERRO: a conta do checkpoint nao existe mais no"
+           display "arquivo - relatorio incompleto e NAO finalizado."
+           display "O checkpoint foi preservado; corrija e rode LISTAR"
+           display "novamente."
+           display "ENTER para continuar "
+           accept continua
+       else
+           if ws-agencia-corrente not = zeroes then
+               perform IMPRIMIR-SUBTOTAL-AGENCIA
+           end-if
+           perform IMPRIMIR-TOTAL-GERAL
+           close F-RELATORIO
+           perform APAGAR-CHECKPOINT
+           display "=============================================="
+           display "Fim da lista. Relatorio gravado em RELATORIO.txt"
+           display "ENTER para continuar "
+           accept continua
+       end-if.
+
+       LER-CHECKPOINT.
+       move "N" to ws-tem-checkpoint.
+       move "S" to ws-ja-passou-ckpt.
+       open input F-CHECKPOINT.
+       if CKPT-OK = "00" then
+           read F-CHECKPOINT
+               at end
+                   continue
+               not at end
+                   move ckpt-cod-agencia     to ws-ckpt-agencia
+                   move ckpt-cod-conta       to ws-ckpt-conta
+                   move ckpt-agencia-atual   to ws-agencia-corrente
+                   move ckpt-subtotal-agencia to ws-subtotal-agencia
+                   move ckpt-total-geral     to ws-total-geral
+                   move "S" to ws-tem-checkpoint
+                   move "N" to ws-ja-passou-ckpt
+           end-read
+           close F-CHECKPOINT
+       end-if.
+
+       GRAVAR-CHECKPOINT-PERIODICO.
+       add 1 to ws-contador-ckpt.
+       if ws-contador-ckpt >= 10 then
+           move sort-cod-agencia to ws-ckpt-agencia
+           move sort-cod-conta   to ws-ckpt-conta
+           perform GRAVAR-CHECKPOINT
+           move zeroes to ws-contador-ckpt
+       end-if.
+
+       GRAVAR-CHECKPOINT.
+       move ws-ckpt-agencia      to ckpt-cod-agencia.
+       move ws-ckpt-conta        to ckpt-cod-conta.
+       move ws-agencia-corrente  to ckpt-agencia-atual.
+       move ws-subtotal-agencia  to ckpt-subtotal-agencia.
+       move ws-total-geral       to ckpt-total-geral.
+       open output F-CHECKPOINT.
+       write CKPT-LINHA.
+       close F-CHECKPOINT.
+
+       APAGAR-CHECKPOINT.
+       open output F-CHECKPOINT.
+       close F-CHECKPOINT.
+
+       CARREGAR-ORDENACAO.
        move "f" to prosseguir.
        open input F-CADASTRO.
-        perform until prosseguir = "v"
-         read F-CADASTRO next record into WS-DADOS-CADASTRO
-          at end
-           move "v" to prosseguir
-          not at end
-           perform MOSTRAR-CADASTROS
-         end-read
-        end-perform.
+       perform until prosseguir = "v"
+           read F-CADASTRO next record into WS-DADOS-CADASTRO
+               at end
+                   move "v" to prosseguir
+               not at end
+                   move ws-cod-agencia to sort-cod-agencia
+                   move ws-cod-conta   to sort-cod-conta
+                   move ws-nome        to sort-nome
+                   perform SALDO-PARA-NUMERICO
+                   move ws-saldo-num   to sort-saldo-num
+                   release SORT-REC
+           end-read
+       end-perform.
        close F-CADASTRO.
-       display "======================================================".
-       display "Fim da lista".
-       display "ENTER para continuar ".
-       accept continua.
 
-       MOSTRAR-CADASTROS.
-       display "======================================================".
-       display "Codigo da conta:       " ws-cod-conta.
-       display "Codigo da agencia:     " ws-cod-agencia.
-       display "Nome do dono da conta: " ws-nome.
-       display "Saldo da conta:        " ws-saldo.
+       IMPRIMIR-RELATORIO.
+       move "f" to prosseguir.
+       perform until prosseguir = "v"
+           return SORT-WORK
+               at end
+                   move "v" to prosseguir
+               not at end
+                   if ws-ja-passou-ckpt = "N" then
+                       if sort-cod-agencia = ws-ckpt-agencia
+                             and sort-cod-conta = ws-ckpt-conta then
+                           move "S" to ws-ja-passou-ckpt
+                       end-if
+                   else
+                       perform QUEBRA-AGENCIA
+                       perform IMPRIMIR-DETALHE-RELATORIO
+                       perform GRAVAR-CHECKPOINT-PERIODICO
+                   end-if
+           end-return
+       end-perform.
+
+       QUEBRA-AGENCIA.
+       if sort-cod-agencia not = ws-agencia-corrente then
+           if ws-agencia-corrente not = zeroes then
+               perform IMPRIMIR-SUBTOTAL-AGENCIA
+           end-if
+           move sort-cod-agencia to ws-agencia-corrente
+           move zeroes to ws-subtotal-agencia
+       end-if.
+
+       IMPRIMIR-DETALHE-RELATORIO.
+       move sort-saldo-num to ws-rel-saldo.
+       add sort-saldo-num to ws-subtotal-agencia.
+       add sort-saldo-num to ws-total-geral.
+       move spaces to REL-LINHA.
+       string "Agencia: " sort-cod-agencia
+              "  Conta: " sort-cod-conta
+              "  Nome: " sort-nome
+              "  Saldo: " ws-rel-saldo
+           delimited by size into REL-LINHA
+       end-string.
+       perform ESCREVER-E-MOSTRAR.
+
+       IMPRIMIR-SUBTOTAL-AGENCIA.
+       move ws-subtotal-agencia to ws-rel-subtotal.
+       move spaces to REL-LINHA.
+       string "  --> Subtotal agencia " ws-agencia-corrente
+              ": " ws-rel-subtotal
+           delimited by size into REL-LINHA
+       end-string.
+       perform ESCREVER-E-MOSTRAR.
+       move "------------------------------------------------------"
+           to REL-LINHA.
+       perform ESCREVER-E-MOSTRAR.
+
+       IMPRIMIR-TOTAL-GERAL.
+       move ws-total-geral to ws-rel-total.
+       move "======================================================"
+           to REL-LINHA.
+       perform ESCREVER-E-MOSTRAR.
+       move spaces to REL-LINHA.
+       string "TOTAL GERAL: " ws-rel-total
+           delimited by size into REL-LINHA
+       end-string.
+       perform ESCREVER-E-MOSTRAR.
+
+       ESCREVER-E-MOSTRAR.
+       write REL-LINHA.
+       display REL-LINHA.
 
       *******************************************************************
        SAIR.
