@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Grupo os BATUTINHAS
+      * Purpose: Non-interactive batch job that reads a flat input
+      *          file of new-account records and WRITEs them into
+      *          F-CADASTRO (F-DATA.txt), rejecting and logging any
+      *          row whose cod-conta already exists or whose
+      *          cod-agencia is zero instead of keying each one in
+      *          by hand through INCLUSAO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CARGA-CADASTRO.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MEU-PC.
+       OBJECT-COMPUTER. MEU_PC.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT F-ENTRADA ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS   ENT-OK.
+       SELECT F-CADASTRO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS cod-conta
+           ALTERNATE RECORD KEY nome
+               WITH DUPLICATES
+               FILE STATUS   ARQ-OK.
+       SELECT F-REJEITADOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS   REJ-OK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CARGA.txt".
+       01  CARGA-REG.
+           02 carga-cod-conta   PIC 9(5).
+           02 carga-cod-agencia PIC 9(5).
+           02 carga-nome        PIC AAAAAAAAAA.
+           02 carga-saldo       PIC S9(8)V99.
+
+       FD  F-CADASTRO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-DATA.txt".
+       01  DADOS-CADASTRO.
+           02 cod-conta                PIC 9(5).
+           02 cod-agencia              PIC 9(5).
+           02 nome                     PIC AAAAAAAAAA value spaces.
+           02 saldo                    PIC $---.---.---.--9,99.
+           02 data-abertura            PIC 9(8).
+           02 data-ultima-movimentacao PIC 9(8).
+
+       FD  F-REJEITADOS LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "REJEITADOS.txt".
+       01  REJ-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 ENT-OK            PIC X(02) VALUE ZEROES.
+       77 ARQ-OK            PIC X(02) VALUE ZEROES.
+       77 REJ-OK            PIC X(02) VALUE ZEROES.
+       77 WS-EOF            PIC X(01) VALUE "N".
+       77 WS-TOTAL-LIDAS    PIC 9(07) VALUE 0.
+       77 WS-TOTAL-GRAVADAS PIC 9(07) VALUE 0.
+       77 WS-TOTAL-REJEITOS PIC 9(07) VALUE 0.
+       77 WS-SALDO-EDIT     PIC $---.---.---.--9,99.
+       77 WS-MOTIVO         PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           PERFORM ABRE-ARQUIVOS
+           DISPLAY "CARGA EM LOTE DE CADASTROS"
+           DISPLAY "=========================="
+           PERFORM CARREGAR-CONTAS UNTIL WS-EOF = "Y"
+           CLOSE F-ENTRADA
+           CLOSE F-CADASTRO
+           CLOSE F-REJEITADOS
+           DISPLAY "=========================="
+           DISPLAY "REGISTROS LIDOS.....: " WS-TOTAL-LIDAS
+           DISPLAY "CONTAS GRAVADAS.....: " WS-TOTAL-GRAVADAS
+           DISPLAY "REGISTROS REJEITADOS: " WS-TOTAL-REJEITOS
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN INPUT F-ENTRADA
+           IF ENT-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR CARGA.txt. STATUS: " ENT-OK
+               STOP RUN
+           END-IF
+           OPEN I-O F-CADASTRO
+           IF ARQ-OK = "35" THEN
+               OPEN OUTPUT F-CADASTRO
+               CLOSE F-CADASTRO
+               OPEN I-O F-CADASTRO
+           END-IF
+           IF ARQ-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR F-DATA.txt. STATUS: " ARQ-OK
+               STOP RUN
+           END-IF
+           OPEN OUTPUT F-REJEITADOS
+           IF REJ-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR REJEITADOS.txt. STATUS: " REJ-OK
+               STOP RUN
+           END-IF.
+
+       CARREGAR-CONTAS.
+           READ F-ENTRADA INTO CARGA-REG
+             AT END
+               MOVE "Y" TO WS-EOF
+             NOT AT END
+               ADD 1 TO WS-TOTAL-LIDAS
+               PERFORM VALIDAR-E-GRAVAR
+           END-READ.
+
+       VALIDAR-E-GRAVAR.
+           IF carga-cod-agencia = ZEROES THEN
+               MOVE "AGENCIA ZERO" TO WS-MOTIVO
+               PERFORM GRAVAR-REJEITO
+           ELSE
+               MOVE carga-cod-conta TO cod-conta
+               READ F-CADASTRO
+                 INVALID KEY
+                   PERFORM GRAVAR-CONTA-NOVA
+                 NOT INVALID KEY
+                   MOVE "CONTA JA CADASTRADA" TO WS-MOTIVO
+                   PERFORM GRAVAR-REJEITO
+               END-READ
+           END-IF.
+
+       GRAVAR-CONTA-NOVA.
+           MOVE carga-cod-conta   TO cod-conta.
+           MOVE carga-cod-agencia TO cod-agencia.
+           MOVE carga-nome        TO nome.
+           MOVE carga-saldo       TO saldo.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO data-abertura.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO data-ultima-movimentacao.
+           WRITE DADOS-CADASTRO
+             INVALID KEY
+               MOVE "ERRO AO GRAVAR" TO WS-MOTIVO
+               PERFORM GRAVAR-REJEITO
+             NOT INVALID KEY
+               ADD 1 TO WS-TOTAL-GRAVADAS
+           END-WRITE.
+
+       GRAVAR-REJEITO.
+           MOVE carga-saldo TO WS-SALDO-EDIT
+           MOVE SPACES TO REJ-LINHA
+           STRING "CONTA " carga-cod-conta
+                  " AGENCIA " carga-cod-agencia
+                  " NOME " carga-nome
+                  " SALDO " WS-SALDO-EDIT
+                  " MOTIVO: " WS-MOTIVO
+               DELIMITED BY SIZE INTO REJ-LINHA
+           END-STRING
+           WRITE REJ-LINHA
+           ADD 1 TO WS-TOTAL-REJEITOS.
+
+       END PROGRAM CARGA-CADASTRO.
