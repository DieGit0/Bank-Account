@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: Grupo os BATUTINHAS
+      * Purpose: Batch job that scans CCORRENTE.DAT, flags accounts past
+      *          their overdraft ceiling (LIMITE) and posts monthly
+      *          interest on accounts sitting below zero.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. JUROS-CONTA-CORRENTE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MEU-PC.
+       OBJECT-COMPUTER. MEU_PC.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ ASSIGN TO DISK
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY    IS CD-CC
+       FILE STATUS   ARQ-OK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ LABEL RECORD STANDARD
+         DATA RECORD CTA-CORRENTE
+         VALUE OF FILE-ID IS "CCORRENTE.DAT".
+       01  CTA-CORRENTE.
+           02 CD-AG     PIC 9(10).
+           02 CD-CC     PIC 9(10).
+           02 SALDO-CC  PIC S9(10)V99.
+           02 LIMITE    PIC 9(10)V99.
+           02 NOME      PIC X(50).
+           02 ENDERECO.
+               03 Logradouro  PIC X(50).
+               03 Numero      PIC 9(10).
+               03 Cep         PIC X(100).
+               03 Complemento PIC X(100).
+       WORKING-STORAGE SECTION.
+       77 ARQ-OK            PIC X(02) VALUE ZEROES.
+       77 WS-EOF            PIC X(01) VALUE "N".
+      * Taxa de juros mensal sobre saldo negativo (1% por padrao).
+       77 WS-TAXA-JUROS     PIC 9V9(4)     VALUE 0,01.
+       77 WS-LIMITE-NEG     PIC S9(10)V99.
+       77 WS-JUROS          PIC S9(10)V99.
+       77 WS-TOTAL-CONTAS   PIC 9(07) VALUE 0.
+       77 WS-TOTAL-ESTOURO  PIC 9(07) VALUE 0.
+       77 WS-TOTAL-JUROS    PIC 9(07) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           PERFORM ABRE-ARQ
+           DISPLAY "ROTINA DE JUROS E LIMITE - CONTA CORRENTE"
+           DISPLAY "=========================================="
+           PERFORM PROCESSA-CONTAS UNTIL WS-EOF = "Y"
+           CLOSE ARQ
+           DISPLAY "=========================================="
+           DISPLAY "CONTAS PROCESSADAS..: " WS-TOTAL-CONTAS
+           DISPLAY "CONTAS ACIMA LIMITE.: " WS-TOTAL-ESTOURO
+           DISPLAY "CONTAS COM JUROS....: " WS-TOTAL-JUROS
+           STOP RUN.
+
+       ABRE-ARQ.
+           OPEN I-O ARQ
+           IF ARQ-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR CCORRENTE.DAT. STATUS: " ARQ-OK
+               STOP RUN
+           END-IF.
+
+       PROCESSA-CONTAS.
+           READ ARQ NEXT RECORD
+             AT END
+               MOVE "Y" TO WS-EOF
+             NOT AT END
+               ADD 1 TO WS-TOTAL-CONTAS
+               PERFORM VERIFICA-LIMITE
+               PERFORM APLICA-JUROS
+           END-READ.
+
+       VERIFICA-LIMITE.
+           COMPUTE WS-LIMITE-NEG = LIMITE * -1
+           IF SALDO-CC < WS-LIMITE-NEG THEN
+               DISPLAY "CONTA " CD-CC " AGENCIA " CD-AG
+                   " ULTRAPASSOU O LIMITE. SALDO: " SALDO-CC
+                   " LIMITE: " LIMITE
+               ADD 1 TO WS-TOTAL-ESTOURO
+           END-IF.
+
+       APLICA-JUROS.
+           IF SALDO-CC < 0 THEN
+               COMPUTE WS-JUROS ROUNDED = SALDO-CC * WS-TAXA-JUROS
+               ADD WS-JUROS TO SALDO-CC
+               REWRITE CTA-CORRENTE
+                   INVALID KEY
+                       DISPLAY "ERRO AO GRAVAR JUROS NA CONTA " CD-CC
+               END-REWRITE
+               ADD 1 TO WS-TOTAL-JUROS
+           END-IF.
+
+       END PROGRAM JUROS-CONTA-CORRENTE.
