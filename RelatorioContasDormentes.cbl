@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: Grupo os BATUTINHAS
+      * Purpose: Batch job that scans F-CADASTRO (F-DATA.txt) and lists
+      *          every account whose data-ultima-movimentacao is more
+      *          than WS-LIMITE-DIAS days before today, into
+      *          DORMENTES.txt.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RELATORIO-CONTAS-DORMENTES.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MEU-PC.
+       OBJECT-COMPUTER. MEU_PC.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT F-CADASTRO ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS cod-conta
+           ALTERNATE RECORD KEY nome
+               WITH DUPLICATES
+           FILE STATUS   ARQ-OK.
+       SELECT F-DORMENTES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS   DOR-OK.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CADASTRO LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "F-DATA.txt".
+       01  DADOS-CADASTRO.
+           02 cod-conta                PIC 9(5).
+           02 cod-agencia               PIC 9(5).
+           02 nome                      PIC AAAAAAAAAA.
+           02 saldo                     PIC $---.---.---.--9,99.
+           02 data-abertura             PIC 9(8).
+           02 data-ultima-movimentacao  PIC 9(8).
+
+       FD  F-DORMENTES LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "DORMENTES.txt".
+       01  DOR-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 ARQ-OK            PIC X(02) VALUE ZEROES.
+       77 DOR-OK            PIC X(02) VALUE ZEROES.
+       77 WS-EOF            PIC X(01) VALUE "N".
+      * Numero de dias sem movimentacao para considerar a conta
+      * dormente (90 por padrao).
+       77 WS-LIMITE-DIAS    PIC 9(05)     VALUE 90.
+       77 WS-HOJE           PIC 9(8).
+       77 WS-DIAS-INATIVA   PIC S9(07).
+       77 WS-DIAS-EDIT      PIC ---.--9.
+       77 WS-TOTAL-CONTAS   PIC 9(07) VALUE 0.
+       77 WS-TOTAL-DORMENTES PIC 9(07) VALUE 0.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           PERFORM ABRE-ARQUIVOS
+           DISPLAY "RELATORIO DE CONTAS DORMENTES"
+           DISPLAY "=============================="
+           PERFORM PROCESSA-CONTAS UNTIL WS-EOF = "Y"
+           CLOSE F-CADASTRO
+           CLOSE F-DORMENTES
+           DISPLAY "=============================="
+           DISPLAY "CONTAS PROCESSADAS..: " WS-TOTAL-CONTAS
+           DISPLAY "CONTAS DORMENTES....: " WS-TOTAL-DORMENTES
+           STOP RUN.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O F-CADASTRO
+           IF ARQ-OK = "35" THEN
+               OPEN OUTPUT F-CADASTRO
+               CLOSE F-CADASTRO
+               OPEN I-O F-CADASTRO
+           END-IF
+           IF ARQ-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR F-DATA.txt. STATUS: " ARQ-OK
+               STOP RUN
+           END-IF
+           OPEN OUTPUT F-DORMENTES.
+
+       PROCESSA-CONTAS.
+           READ F-CADASTRO NEXT RECORD
+             AT END
+               MOVE "Y" TO WS-EOF
+             NOT AT END
+               ADD 1 TO WS-TOTAL-CONTAS
+               PERFORM VERIFICA-DORMENCIA
+           END-READ.
+
+       VERIFICA-DORMENCIA.
+           IF data-ultima-movimentacao = ZEROES THEN
+               NEXT SENTENCE
+           ELSE
+               COMPUTE WS-DIAS-INATIVA =
+                   FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+                   FUNCTION INTEGER-OF-DATE(data-ultima-movimentacao)
+               IF WS-DIAS-INATIVA > WS-LIMITE-DIAS THEN
+                   PERFORM GRAVAR-DORMENTE
+               END-IF
+           END-IF.
+
+       GRAVAR-DORMENTE.
+           MOVE WS-DIAS-INATIVA TO WS-DIAS-EDIT
+           MOVE SPACES TO DOR-LINHA
+           STRING "CONTA " cod-conta
+                  " AGENCIA " cod-agencia
+                  " NOME " nome
+                  " ULTIMA MOVIMENTACAO " data-ultima-movimentacao
+                  " DIAS INATIVA " WS-DIAS-EDIT
+               DELIMITED BY SIZE INTO DOR-LINHA
+           END-STRING
+           WRITE DOR-LINHA
+           ADD 1 TO WS-TOTAL-DORMENTES.
+
+       END PROGRAM RELATORIO-CONTAS-DORMENTES.
