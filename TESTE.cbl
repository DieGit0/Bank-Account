@@ -5,8 +5,10 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT ARQ-C ASSIGN TO "DADOS.DAT"
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS COD-CON
+              FILE STATUS IS ARQ-OK.
 
 
        DATA DIVISION.
@@ -17,7 +19,7 @@
               05 COD-AGN PIC S9(3) VALUES 0.
               05 COD-CON PIC 9(3) VALUES 0.
               05 NOME-CLI PIC A(15) VALUES " ".
-              05 SALDO-CON PIC 9(5) VALUES 0.
+              05 SALDO-CON PIC S9(5)V99 VALUES 0.
            WORKING-STORAGE SECTION.
            01 WS-ARQ-C.
            05 WS-GRAVA PIC X.
@@ -27,9 +29,10 @@
            01 WS-COD-AGN PIC 9(3).
            01 WS-COD-CON PIC 9(3).
            01 WS-NOME-CLI PIC A(15).
-           01 WS-SALDO-CON PIC 9(5).
+           01 WS-SALDO-CON PIC S9(5)V99.
            01 WS-OP-MENU PIC 9(1).
            01 WS-EOF PIC A(1).
+           01 ARQ-OK PIC X(02) VALUES "00".
 
        PROCEDURE DIVISION.
        001-INICIO.
@@ -79,12 +82,13 @@
            DISPLAY "SALDO DA CONTA:".
            ACCEPT SALDO-CON.
 
-           OPEN EXTEND ARQ-C.
+           PERFORM ABRE-ARQ-C.
                MOVE COD-AGN TO WS-COD-AGN.
                MOVE COD-CON TO WS-COD-CON.
                MOVE NOME-CLI TO WS-NOME-CLI.
                MOVE SALDO-CON TO WS-SALDO-CON.
                WRITE CONTA-FILE
+                  INVALID KEY DISPLAY 'CONTA JA CADASTRADA'
                END-WRITE.
            CLOSE ARQ-C.
            DISPLAY "DIGITE (S) SE DESEJA CONTINUAR.".
@@ -92,45 +96,79 @@
            IF OP-CONTINUA="S" THEN
                PERFORM 005-ADICIONA
            END-IF.
-       005-EDITA.
 
+       ABRE-ARQ-C.
            OPEN I-O ARQ-C.
-           MOVE '584' TO COD-CON.
+           IF ARQ-OK = "35" THEN
+               OPEN OUTPUT ARQ-C
+               CLOSE ARQ-C
+               OPEN I-O ARQ-C
+           END-IF.
+           IF ARQ-OK NOT = "00" THEN
+               DISPLAY "ERRO AO ABRIR DADOS.DAT. STATUS: " ARQ-OK
+               STOP RUN
+           END-IF.
+
+       005-EDITA.
+
+           PERFORM ABRE-ARQ-C.
+           DISPLAY "CODIGO DA CONTA A EDITAR:".
+           ACCEPT COD-CON.
 
            READ ARQ-C
               KEY IS COD-CON
-             INVALID KEY DISPLAY 'KEY IS NOT EXISTING'
+             INVALID KEY
+               DISPLAY 'KEY IS NOT EXISTING'
+             NOT INVALID KEY
+               DISPLAY "NOVO NOME DO CLIENTE:"
+               ACCEPT NOME-CLI
+               REWRITE CONTA-FILE
+                  INVALID KEY DISPLAY 'ERRO AO GRAVAR'
+               END-REWRITE
            END-READ.
 
-           MOVE 'Tim Dumais' TO NOME-CLI.
-           REWRITE CONTA-FILE
-           END-REWRITE.
            STOP " ".
            CLOSE ARQ-C.
 
        005-EXCLUI.
 
+           PERFORM ABRE-ARQ-C.
+           DISPLAY "CODIGO DA CONTA A EXCLUIR:".
+           ACCEPT COD-CON.
 
-           OPEN I-O ARQ-C.
-           MOVE 'Tim Dumais' TO NOME-CLI.
+           READ ARQ-C
+              KEY IS COD-CON
+             INVALID KEY
+               DISPLAY 'KEY IS NOT EXISTING'
+             NOT INVALID KEY
+               DELETE ARQ-C RECORD
+                  INVALID KEY DISPLAY 'Invalid Key'
+                  NOT INVALID KEY DISPLAY 'Record Deleted'
+               END-DELETE
+           END-READ.
 
-           DELETE ARQ-C RECORD
-              INVALID KEY DISPLAY 'Invalid Key'
-              NOT INVALID KEY DISPLAY 'Record Deleted'
-           END-DELETE.
            STOP " ".
            CLOSE ARQ-C.
 
        005-CONSULTA.
                OPEN INPUT ARQ-C.
-               PERFORM UNTIL WS-EOF='Y'
-               READ ARQ-C INTO WS-ARQ-C
-               AT END MOVE 'Y' TO WS-EOF
-               NOT AT END DISPLAY WS-COD-AGN, " ", WS-COD-CON, " ",
-               WS-NOME-CLI, " ", WS-SALDO-CON
-               END-READ
-               END-PERFORM.
-               STOP " ".
-               CLOSE ARQ-C.
+               IF ARQ-OK NOT = "00" THEN
+                   DISPLAY "ERRO AO ABRIR DADOS.DAT. STATUS: " ARQ-OK
+               ELSE
+                   MOVE ZEROES TO COD-CON
+                   MOVE "N" TO WS-EOF
+                   START ARQ-C KEY IS NOT LESS THAN COD-CON
+                      INVALID KEY MOVE 'Y' TO WS-EOF
+                   END-START
+                   PERFORM UNTIL WS-EOF='Y'
+                   READ ARQ-C NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END DISPLAY COD-AGN, " ", COD-CON, " ",
+                   NOME-CLI, " ", SALDO-CON
+                   END-READ
+                   END-PERFORM
+                   STOP " "
+                   CLOSE ARQ-C
+               END-IF.
        005-FINAL.
            STOP RUN.
